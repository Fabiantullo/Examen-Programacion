@@ -1,55 +1,875 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. MULTIPLICACION.
-           DATA DIVISION.
-           FILE SECTION.
-           WORKING-STORAGE SECTION.
-           01 NUMERO PIC 99.
-           01 MULTIPLICADOR PIC 999.
-           01 RESULTADO PIC 9999.
-           01 SALIDA PIC XXXXX.
-
-           PROCEDURE DIVISION.
-
-           INICIO.
-               DISPLAY "Para salir introduce 'salir'".
-               DISPLAY "Para multiplicar pulsa INTRO.".
-               ACCEPT SALIDA
-               IF SALIDA = "salir" OR SALIDA = "SALIR"
-                   GO TO FINALIZAR
-               ELSE
-                   PERFORM REINICIA-PROGRAMA.
-                   PERFORM INTRODUCE-NUMERO.
-                   PERFORM MOSTRAR-TABLA.
-
-           FINALIZAR.
-               STOP RUN.
-
-           REINICIA-PROGRAMA.
-               MOVE 0 TO MULTIPLICADOR.
-
-           INTRODUCE-NUMERO.
-               DISPLAY "INTRODUCE UN NUMERO.".
-               ACCEPT NUMERO.
-
-           MOSTRAR-TABLA.
-               DISPLAY "LA TABLA DEL " NUMERO ":"
-               PERFORM CALCULOS.
-
-           CALCULOS.
-               ADD 1 TO MULTIPLICADOR.
-               COMPUTE RESULTADO = NUMERO * MULTIPLICADOR.
-               DISPLAY NUMERO " * " MULTIPLICADOR " = " RESULTADO.
-
-               IF MULTIPLICADOR < 10
-                   GO TO CALCULOS.
-               PERFORM INICIO.
-
-           MAIN-PROCEDURE.
-
-           END PROGRAM MULTIPLICACION.
+000100******************************************************************
+000200* AUTHOR.     J. FERNANDEZ.
+000300* INSTALLATION. DEPARTAMENTO DE SISTEMAS.
+000400* DATE-WRITTEN. 01/15/1998.
+000500* DATE-COMPILED.
+000600* PURPOSE.    IMPRIME LA TABLA DE MULTIPLICAR DE UN NUMERO
+000700*             INTRODUCIDO POR TERMINAL.
+000800* TECTONICS.  COBC.
+000900*-----------------------------------------------------------*
+001000* MODIFICATION HISTORY.
+001100* -----------------------------------------------------------
+001200* DATE       INIT  DESCRIPTION
+001300* 01/15/1998 JFR   PROGRAMA ORIGINAL.
+001400* 2026-08-09 JFR   SE AGREGA ENTRADA POR LOTE (ARCHIVO DE
+001500*                  NUMEROS) PARA CORRER SIN OPERADOR EN
+001600*                  PANTALLA. SI EL ARCHIVO NO ESTA DISPONIBLE
+001700*                  EL PROGRAMA SIGUE TRABAJANDO EN MODO
+001800*                  INTERACTIVO COMO ANTES.
+001900* 2026-08-09 JFR   SE AGREGA ARCHIVO DE REPORTE CON ENCABEZADOS
+002000*                  DE PAGINA Y FECHA DE CORRIDA, PARA CONSERVAR
+002100*                  LA TABLA IMPRESA FUERA DE LA SESION.
+002200* 2026-08-09 JFR   SE VALIDA LA ENTRADA DE NUMERO: SE RECHAZAN
+002300*                  VALORES NO NUMERICOS O EN BLANCO EN VEZ DE
+002400*                  DEJARLOS PASAR A CALCULOS.
+002500* 2026-08-09 JFR   EL RANGO DEL MULTIPLICADOR (1-10 POR DEFECTO)
+002600*                  AHORA SE LEE DE UN REGISTRO DE CONTROL, EN VEZ
+002700*                  DE ESTAR FIJO EN EL PROGRAMA.
+002800* 2026-08-09 JFR   SE AGREGA ARCHIVO DE AUDITORIA: POR CADA TABLA
+002900*                  GENERADA SE REGISTRA FECHA, HORA, OPERADOR,
+003000*                  NUMERO Y EL RESULTADO FINAL DE LA CORRIDA.
+003100* 2026-08-09 JFR   SE AGREGA CHECKPOINT DE REINICIO PARA CORRIDAS
+003200*                  POR LOTE: SE GRABA LA POSICION DEL ARCHIVO DE
+003300*                  NUMEROS CADA CIERTA CANTIDAD DE REGISTROS, PARA
+003400*                  QUE UN REINICIO SALTEE LO YA PROCESADO.
+003500* 2026-08-09 JFR   SE AGREGA TOTALES DE CONTROL AL FINAL DEL
+003600*                  REPORTE: CANTIDAD DE NUMEROS PROCESADOS Y SUMA
+003700*                  DE TODOS LOS RESULTADOS DE LA CORRIDA.
+003800* 2026-08-09 JFR   SE AGREGA MAESTRO DE ARTICULOS: LA ENTRADA
+003900*                  PUEDE SER UN CODIGO DE ARTICULO (PREFIJO "C")
+004000*                  QUE SE BUSCA EN EL MAESTRO PARA OBTENER EL
+004100*                  NUMERO Y SU DESCRIPCION, IMPRESA EN EL REPORTE.
+004200* 2026-08-09 JFR   SE AGREGA ARCHIVO DE SALIDA (NUMERO,
+004300*                  MULTIPLICADOR, RESULTADO) PARA EL SISTEMA DE
+004400*                  EXTENSION DE PRECIOS.
+004500* 2026-08-09 JFR   SE AMPLIAN NUMERO, MULTIPLICADOR Y RESULTADO
+004600*                  PARA SOPORTAR MULTIPLOS DE EMPAQUE MAS GRANDES,
+004700*                  Y SE AGREGA CONTROL DE DESBORDE AL CALCULO.
+004800******************************************************************
+004900 IDENTIFICATION DIVISION.
+005000 PROGRAM-ID. MULTIPLICACION.
+005100 AUTHOR. J. FERNANDEZ.
+005200 INSTALLATION. DEPARTAMENTO DE SISTEMAS.
+005300 DATE-WRITTEN. 01/15/1998.
+005400 DATE-COMPILED.
+005500
+005600 ENVIRONMENT DIVISION.
+005700 INPUT-OUTPUT SECTION.
+005800 FILE-CONTROL.
+005900
+006000     SELECT ARCH-NUMEROS ASSIGN TO NUMEROS
+006100         ORGANIZATION IS LINE SEQUENTIAL
+006200         FILE STATUS IS FS-NUMEROS.
+006300
+006400     SELECT REPORTE ASSIGN TO REPORTE
+006500         ORGANIZATION IS LINE SEQUENTIAL
+006600         FILE STATUS IS FS-REPORTE.
+006700
+006800     SELECT ARCH-RANGO ASSIGN TO RANGOS
+006900         ORGANIZATION IS LINE SEQUENTIAL
+007000         FILE STATUS IS FS-RANGO.
+007100
+007200     SELECT ARCH-AUDITORIA ASSIGN TO AUDITORIA
+007300         ORGANIZATION IS LINE SEQUENTIAL
+007400         FILE STATUS IS FS-AUDITORIA.
+007500
+007600     SELECT ARCH-CHECKPOINT ASSIGN TO CHECKPOINT
+007700         ORGANIZATION IS LINE SEQUENTIAL
+007800         FILE STATUS IS FS-CHECKPOINT.
+007900
+008000     SELECT MAESTRO-ARTICULOS ASSIGN TO MAESTRO
+008100         ORGANIZATION IS INDEXED
+008200         ACCESS MODE IS RANDOM
+008300         RECORD KEY IS ART-CODIGO
+008400         FILE STATUS IS FS-MAESTRO.
+008500
+008600     SELECT ARCH-EXTENSION ASSIGN TO EXTENSION
+008700         ORGANIZATION IS LINE SEQUENTIAL
+008800         FILE STATUS IS FS-EXTENSION.
+008900
+009000 DATA DIVISION.
+009100 FILE SECTION.
+009200
+009300 FD  ARCH-NUMEROS
+009400     LABEL RECORDS ARE STANDARD
+009500     RECORD CONTAINS 05 CHARACTERS.
+009600 01  ENT-REG-NUMERO.
+009700     05  ENT-VALOR                  PIC X(05).
+009800
+009900 FD  REPORTE
+010000     LABEL RECORDS ARE STANDARD
+010100     RECORD CONTAINS 80 CHARACTERS.
+010200 01  LINEA-REPORTE                  PIC X(80).
+010300
+010400 FD  ARCH-RANGO
+010500     LABEL RECORDS ARE STANDARD
+010600     RECORD CONTAINS 08 CHARACTERS.
+010700 01  RANGO-REG.
+010800     05  RANGO-REG-BAJO             PIC 9(04).
+010900     05  RANGO-REG-ALTO             PIC 9(04).
+011000
+011100 FD  ARCH-AUDITORIA
+011200     LABEL RECORDS ARE STANDARD
+011300     RECORD CONTAINS 63 CHARACTERS.
+011400 01  AUD-REG.
+011500     05  AUD-FECHA                  PIC 9(08).
+011600     05  AUD-HORA                   PIC 9(08).
+011700     05  AUD-OPERADOR               PIC X(20).
+011800     05  AUD-ESTADO                 PIC X(10).
+011900         88  AUD-PROCESADO                  VALUE 'PROCESADO '.
+012000         88  AUD-RECHAZADO                  VALUE 'RECHAZADO '.
+012100     05  AUD-NUMERO                 PIC 9(04).
+012200     05  AUD-RESULTADO              PIC 9(08).
+012300     05  AUD-ENTRADA                PIC X(05).
+012400
+012500 FD  ARCH-CHECKPOINT
+012600     LABEL RECORDS ARE STANDARD
+012700     RECORD CONTAINS 24 CHARACTERS.
+012800 01  CHECK-REG.
+012900     05  CHECK-REG-CONTADOR         PIC 9(06).
+013000     05  CHECK-REG-TOTAL-TABLAS     PIC 9(06).
+013100     05  CHECK-REG-TOTAL-RESULTADO  PIC 9(12).
+013200
+013300 FD  MAESTRO-ARTICULOS
+013400     LABEL RECORDS ARE STANDARD
+013500     RECORD CONTAINS 38 CHARACTERS.
+013600 01  ART-REG.
+013700     05  ART-CODIGO                 PIC X(04).
+013800     05  ART-DESCRIPCION            PIC X(30).
+013900     05  ART-CANTIDAD-BASE          PIC 9(04).
+014000
+014100 FD  ARCH-EXTENSION
+014200     LABEL RECORDS ARE STANDARD
+014300     RECORD CONTAINS 16 CHARACTERS.
+014400 01  EXT-REG.
+014500     05  EXT-NUMERO                 PIC 9(04).
+014600     05  EXT-MULTIPLICADOR          PIC 9(04).
+014700     05  EXT-RESULTADO              PIC 9(08).
+014800
+014900 WORKING-STORAGE SECTION.
+015000
+015100******************************************************************
+015200* SWITCHES DE CONTROL DEL PROGRAMA
+015300******************************************************************
+015400 77  WS-SW-MODO-LOTE             PIC X(01) VALUE 'N'.
+015500     88  MODO-LOTE-ACTIVO                  VALUE 'S'.
+015600     88  MODO-LOTE-INACTIVO                VALUE 'N'.
+015700 77  WS-SW-FIN-PROGRAMA          PIC X(01) VALUE 'N'.
+015800     88  FIN-DE-PROGRAMA                   VALUE 'S'.
+015900     88  NO-FIN-DE-PROGRAMA                VALUE 'N'.
+016000 77  WS-SW-NUMERO-VALIDO         PIC X(01) VALUE 'N'.
+016100     88  NUMERO-ES-VALIDO                  VALUE 'S'.
+016200     88  NUMERO-NO-ES-VALIDO               VALUE 'N'.
+016300 77  WS-SW-MAESTRO               PIC X(01) VALUE 'N'.
+016400     88  MAESTRO-DISPONIBLE                VALUE 'S'.
+016500     88  MAESTRO-NO-DISPONIBLE             VALUE 'N'.
+016600 77  WS-SW-DESBORDE              PIC X(01) VALUE 'N'.
+016700     88  HUBO-DESBORDE                     VALUE 'S'.
+016800     88  NO-HUBO-DESBORDE                  VALUE 'N'.
+016900 77  WS-SW-REINICIO              PIC X(01) VALUE 'N'.
+017000     88  CORRIDA-ES-REINICIO               VALUE 'S'.
+017100     88  CORRIDA-NO-ES-REINICIO            VALUE 'N'.
+017200
+017300******************************************************************
+017400* CODIGOS DE ESTADO DE ARCHIVOS
+017500******************************************************************
+017600 77  FS-NUMEROS                  PIC X(02) VALUE SPACES.
+017700 77  FS-REPORTE                  PIC X(02) VALUE SPACES.
+017800 77  FS-RANGO                    PIC X(02) VALUE SPACES.
+017900 77  FS-AUDITORIA                PIC X(02) VALUE SPACES.
+018000 77  FS-CHECKPOINT               PIC X(02) VALUE SPACES.
+018100 77  FS-MAESTRO                  PIC X(02) VALUE SPACES.
+018200 77  FS-EXTENSION                PIC X(02) VALUE SPACES.
+018300
+018400******************************************************************
+018500* CAMPOS DE TRABAJO DE LA TABLA
+018600******************************************************************
+018700 01  NUMERO                      PIC 9(04).
+018800 01  MULTIPLICADOR               PIC 9(04).
+018900 01  RESULTADO                   PIC 9(08).
+019000 01  SALIDA                      PIC X(05).
+019100 01  WS-ENTRADA-NUMERO           PIC X(05).
+019200 77  WS-LONGITUD-ENTRADA         PIC 9(02) VALUE ZERO COMP.
+019300 77  WS-POSICION-RESTO           PIC 9(02) VALUE ZERO COMP.
+019400 77  WS-LARGO-RESTO              PIC 9(02) VALUE ZERO COMP.
+019500
+019600******************************************************************
+019700* RANGO DEL MULTIPLICADOR (CONTROLADO POR EL ARCHIVO RANGOS)
+019800******************************************************************
+019900 77  WS-RANGO-BAJO                PIC 9(04) VALUE 0001.
+020000 77  WS-RANGO-ALTO                PIC 9(04) VALUE 0010.
+020100
+020200******************************************************************
+020300* CONTROL DEL REPORTE IMPRESO
+020400******************************************************************
+020500 77  WS-NUMERO-PAGINA            PIC 9(03) VALUE ZERO COMP.
+020600 77  WS-LINEAS-EN-PAGINA         PIC 9(03) VALUE ZERO COMP.
+020700 77  WS-MAX-LINEAS-PAGINA        PIC 9(03) VALUE 50 COMP.
+020800
+020900 01  WS-FECHA-CORRIDA.
+021000     05  WS-FC-ANIO              PIC 9(04).
+021100     05  WS-FC-MES               PIC 9(02).
+021200     05  WS-FC-DIA               PIC 9(02).
+021300
+021400******************************************************************
+021500* DATOS DE AUDITORIA
+021600******************************************************************
+021700 77  WS-OPERADOR                 PIC X(20) VALUE SPACES.
+021800 77  WS-HORA-CORRIDA             PIC 9(08) VALUE ZERO.
+021900
+022000******************************************************************
+022100* CONTROL DE CHECKPOINT PARA REINICIO DE CORRIDAS POR LOTE
+022200******************************************************************
+022300 77  WS-CONTADOR-REGISTROS       PIC 9(06) VALUE ZERO COMP.
+022400 77  WS-INTERVALO-CHECKPOINT     PIC 9(04) VALUE 10 COMP.
+022500 77  WS-COCIENTE-CHECKPOINT      PIC 9(06) VALUE ZERO COMP.
+022600 77  WS-RESTO-CHECKPOINT         PIC 9(04) VALUE ZERO COMP.
+022700 77  WS-REGISTROS-SALTADOS       PIC 9(06) VALUE ZERO COMP.
+022800
+022900******************************************************************
+023000* TOTALES DE CONTROL DE LA CORRIDA
+023100******************************************************************
+023200 77  WS-TOTAL-TABLAS             PIC 9(06) VALUE ZERO COMP.
+023300 77  WS-TOTAL-RESULTADO          PIC 9(12) VALUE ZERO COMP.
+023400
+023500******************************************************************
+023600* DATOS DEL MAESTRO DE ARTICULOS
+023700******************************************************************
+023800 01  WS-DESCRIPCION-ARTICULO     PIC X(30) VALUE SPACES.
+023900
+024000 01  LIN-BLANCO                  PIC X(80) VALUE SPACES.
+024100
+024200 01  LIN-ENCABEZADO-1.
+024300     05  FILLER                  PIC X(21) VALUE
+024400             "LISTADO DE TABLAS DE ".
+024500     05  FILLER                  PIC X(15) VALUE "MULTIPLICAR".
+024600     05  FILLER                  PIC X(07) VALUE "FECHA: ".
+024700     05  LE1-DIA                 PIC 99.
+024800     05  FILLER                  PIC X(01) VALUE "/".
+024900     05  LE1-MES                 PIC 99.
+025000     05  FILLER                  PIC X(01) VALUE "/".
+025100     05  LE1-ANIO                PIC 9999.
+025200     05  FILLER                  PIC X(10) VALUE SPACES.
+025300     05  FILLER                  PIC X(07) VALUE "PAGINA ".
+025400     05  LE1-PAGINA              PIC ZZ9.
+025500     05  FILLER                  PIC X(07) VALUE SPACES.
+025600
+025700 01  LIN-TABLA-ENCABEZADO.
+025800     05  FILLER                  PIC X(13) VALUE "LA TABLA DEL ".
+025900     05  LT-NUMERO                       PIC ZZZ9.
+026000     05  FILLER                  PIC X(01) VALUE ":".
+026100     05  FILLER                  PIC X(01) VALUE SPACE.
+026200     05  LT-DESCRIPCION                  PIC X(30).
+026300     05  FILLER                  PIC X(31) VALUE SPACES.
+026400
+026500 01  LIN-DETALLE-TABLA.
+026600     05  FILLER                  PIC X(04) VALUE SPACES.
+026700     05  LD-NUMERO                       PIC ZZZ9.
+026800     05  FILLER                  PIC X(03) VALUE " * ".
+026900     05  LD-MULTIPLICADOR                PIC ZZZ9.
+027000     05  FILLER                  PIC X(03) VALUE " = ".
+027100     05  LD-RESULTADO                    PIC ZZZZZZZ9.
+027200     05  FILLER                  PIC X(54) VALUE SPACES.
+027300
+027400 01  LIN-TOTAL-TABLAS.
+027500     05  FILLER                  PIC X(30) VALUE
+027600             "TOTAL DE NUMEROS PROCESADOS: ".
+027700     05  LTOT-TABLAS                     PIC ZZZ,ZZ9.
+027800     05  FILLER                  PIC X(43) VALUE SPACES.
+027900
+028000 01  LIN-TOTAL-RESULTADO.
+028100     05  FILLER                  PIC X(30) VALUE
+028200             "SUMA TOTAL DE RESULTADOS:    ".
+028300     05  LTOT-RESULTADO           PIC ZZZ,ZZZ,ZZZ,ZZ9.
+028400     05  FILLER                  PIC X(35) VALUE SPACES.
+028500
+028600 PROCEDURE DIVISION.
+028700
+028800******************************************************************
+028900* 0000-MAINLINE - PARRAFO PRINCIPAL DEL PROGRAMA.
+029000******************************************************************
+029100 0000-MAINLINE.
+029200
+029300     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+029400
+029500     PERFORM 2000-PROCESO-PRINCIPAL
+029600         THRU 2000-PROCESO-PRINCIPAL-EXIT
+029700         UNTIL FIN-DE-PROGRAMA.
+029800
+029900     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT.
+030000
+030100     STOP RUN.
+030200
+030300******************************************************************
+030400* 1000-INICIALIZAR - ABRE EL ARCHIVO DE ENTRADA POR LOTE, SI
+030500* EXISTE, Y DECIDE EL MODO DE TRABAJO DE LA CORRIDA.
+030600******************************************************************
+030700 1000-INICIALIZAR.
+030800
+030900     OPEN INPUT ARCH-NUMEROS.
+031000
+031100     IF FS-NUMEROS = "00"
+031200         SET MODO-LOTE-ACTIVO TO TRUE
+031300     ELSE
+031400         IF FS-NUMEROS = "35"
+031500             SET MODO-LOTE-INACTIVO TO TRUE
+031600         ELSE
+031700             DISPLAY "ERROR AL ABRIR EL ARCHIVO DE NUMEROS. "
+031800                 "ESTADO: " FS-NUMEROS
+031900             STOP RUN
+032000         END-IF.
+032100
+032200     PERFORM 1050-LEER-RANGO THRU 1050-LEER-RANGO-EXIT.
+032300
+032400     ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD.
+032500     ACCEPT WS-OPERADOR FROM ENVIRONMENT "USER".
+032600
+032700     PERFORM 1060-RECUPERAR-CHECKPOINT
+032800         THRU 1060-RECUPERAR-CHECKPOINT-EXIT.
+032900
+033000     SET CORRIDA-NO-ES-REINICIO TO TRUE.
+033100     IF MODO-LOTE-ACTIVO AND WS-CONTADOR-REGISTROS > ZERO
+033200         SET CORRIDA-ES-REINICIO TO TRUE.
+033300
+033400     IF CORRIDA-ES-REINICIO
+033500         OPEN EXTEND REPORTE
+033600     ELSE
+033700         OPEN OUTPUT REPORTE.
+033800     IF FS-REPORTE NOT = "00"
+033900         DISPLAY "ERROR AL ABRIR EL ARCHIVO DE REPORTE. ESTADO: "
+034000             FS-REPORTE
+034100         STOP RUN.
+034200
+034300     PERFORM 3050-ENCABEZADO-REPORTE
+034400         THRU 3050-ENCABEZADO-REPORTE-EXIT.
+034500
+034600     IF CORRIDA-ES-REINICIO
+034700         OPEN EXTEND ARCH-AUDITORIA
+034800     ELSE
+034900         OPEN OUTPUT ARCH-AUDITORIA.
+035000     IF FS-AUDITORIA NOT = "00"
+035100         DISPLAY "ERROR AL ABRIR ARCHIVO DE AUDITORIA. ESTADO: "
+035200             FS-AUDITORIA
+035300         STOP RUN.
+035400
+035500     OPEN INPUT MAESTRO-ARTICULOS.
+035600     IF FS-MAESTRO = "00"
+035700         SET MAESTRO-DISPONIBLE TO TRUE
+035800     ELSE
+035900         SET MAESTRO-NO-DISPONIBLE TO TRUE.
+036000
+036100     IF CORRIDA-ES-REINICIO
+036200         OPEN EXTEND ARCH-EXTENSION
+036300     ELSE
+036400         OPEN OUTPUT ARCH-EXTENSION.
+036500     IF FS-EXTENSION NOT = "00"
+036600         DISPLAY "ERROR AL ABRIR ARCHIVO DE EXTENSION. ESTADO: "
+036700             FS-EXTENSION
+036800         STOP RUN.
+036900
+037000     IF MODO-LOTE-ACTIVO AND CORRIDA-ES-REINICIO
+037100         PERFORM 1070-SALTAR-REGISTROS
+037200             THRU 1070-SALTAR-REGISTROS-EXIT.
+037300
+037400 1000-INICIALIZAR-EXIT.
+037500     EXIT.
+037600
+037700******************************************************************
+037800* 1050-LEER-RANGO - LEE EL REGISTRO DE CONTROL CON EL RANGO DEL
+037900* MULTIPLICADOR. SI NO EXISTE EL ARCHIVO SE USA EL RANGO POR
+038000* DEFECTO (1 AL 10), IGUAL QUE SIEMPRE LO HIZO EL PROGRAMA.
+038100******************************************************************
+038200 1050-LEER-RANGO.
+038300
+038400     OPEN INPUT ARCH-RANGO.
+038500
+038600     IF FS-RANGO = "00"
+038700         READ ARCH-RANGO
+038800             AT END
+038900                 CONTINUE
+039000             NOT AT END
+039100                 MOVE RANGO-REG-BAJO TO WS-RANGO-BAJO
+039200                 MOVE RANGO-REG-ALTO TO WS-RANGO-ALTO
+039300         END-READ
+039400         CLOSE ARCH-RANGO
+039500     ELSE
+039600         IF FS-RANGO NOT = "35"
+039700             DISPLAY "ERROR AL ABRIR EL ARCHIVO DE RANGOS. "
+039800                 "ESTADO: " FS-RANGO
+039900             STOP RUN
+040000         END-IF.
+040100
+040200 1050-LEER-RANGO-EXIT.
+040300     EXIT.
+040400
+040500******************************************************************
+040600* 1060-RECUPERAR-CHECKPOINT - SI QUEDO UN CHECKPOINT DE UNA
+040700* CORRIDA POR LOTE ANTERIOR SIN TERMINAR, RECUPERA LA CANTIDAD DE
+040800* REGISTROS YA PROCESADOS. SI NO HAY CHECKPOINT, ARRANCA DE CERO.
+040900******************************************************************
+041000 1060-RECUPERAR-CHECKPOINT.
+041100
+041200     MOVE ZERO TO WS-CONTADOR-REGISTROS.
+041300     MOVE ZERO TO WS-TOTAL-TABLAS.
+041400     MOVE ZERO TO WS-TOTAL-RESULTADO.
+041500
+041600     IF MODO-LOTE-ACTIVO
+041700         OPEN INPUT ARCH-CHECKPOINT
+041800
+041900         IF FS-CHECKPOINT = "00"
+042000             READ ARCH-CHECKPOINT
+042100                 AT END
+042200                     CONTINUE
+042300                 NOT AT END
+042400                     MOVE CHECK-REG-CONTADOR
+042500                        TO WS-CONTADOR-REGISTROS
+042600                     MOVE CHECK-REG-TOTAL-TABLAS
+042700                        TO WS-TOTAL-TABLAS
+042800                     MOVE CHECK-REG-TOTAL-RESULTADO
+042900                         TO WS-TOTAL-RESULTADO
+043000             END-READ
+043100             CLOSE ARCH-CHECKPOINT.
+043200
+043300 1060-RECUPERAR-CHECKPOINT-EXIT.
+043400     EXIT.
+043500
+043600******************************************************************
+043700* 1070-SALTAR-REGISTROS - EN MODO LOTE, DESCARTA DEL ARCHIVO DE
+043800* NUMEROS LOS REGISTROS YA PROCESADOS EN LA CORRIDA ANTERIOR,
+043900* SEGUN LO INDICADO POR EL CHECKPOINT.
+044000******************************************************************
+044100 1070-SALTAR-REGISTROS.
+044200
+044300     MOVE ZERO TO WS-REGISTROS-SALTADOS.
+044400
+044500     PERFORM 1075-DESCARTAR-UN-REGISTRO
+044600         THRU 1075-DESCARTAR-UN-REGISTRO-EXIT
+044700         UNTIL WS-REGISTROS-SALTADOS NOT < WS-CONTADOR-REGISTROS
+044800             OR FIN-DE-PROGRAMA.
+044900
+045000 1070-SALTAR-REGISTROS-EXIT.
+045100     EXIT.
+045200
+045300******************************************************************
+045400* 1075-DESCARTAR-UN-REGISTRO - LEE Y DESCARTA UN REGISTRO DEL
+045500* ARCHIVO DE NUMEROS DURANTE EL SALTEO INICIAL DE UN REINICIO.
+045600******************************************************************
+045700 1075-DESCARTAR-UN-REGISTRO.
+045800
+045900     READ ARCH-NUMEROS
+046000         AT END
+046100             SET FIN-DE-PROGRAMA TO TRUE
+046200         NOT AT END
+046300             ADD 1 TO WS-REGISTROS-SALTADOS
+046400     END-READ.
+046500
+046600     IF NOT FIN-DE-PROGRAMA AND FS-NUMEROS NOT = "00"
+046700         AND FS-NUMEROS NOT = "06"
+046800         DISPLAY "ERROR AL LEER EL ARCHIVO DE NUMEROS. ESTADO: "
+046900             FS-NUMEROS
+047000         STOP RUN.
+047100
+047200 1075-DESCARTAR-UN-REGISTRO-EXIT.
+047300     EXIT.
+047400
+047500******************************************************************
+047600* 2000-PROCESO-PRINCIPAL - UNA VUELTA DEL PROGRAMA: OBTIENE UN
+047700* NUMERO (DE LOTE O DE TERMINAL) Y MUESTRA SU TABLA.
+047800******************************************************************
+047900 2000-PROCESO-PRINCIPAL.
+048000
+048100     PERFORM 2100-OBTENER-NUMERO THRU 2100-OBTENER-NUMERO-EXIT.
+048200
+048300     IF FIN-DE-PROGRAMA
+048400         GO TO 2000-PROCESO-PRINCIPAL-EXIT.
+048500
+048600     PERFORM 2200-VALIDAR-NUMERO THRU 2200-VALIDAR-NUMERO-EXIT.
+048700
+048800     IF NUMERO-NO-ES-VALIDO
+048900         IF MODO-LOTE-ACTIVO
+049000             PERFORM 3950-REGISTRAR-RECHAZO
+049100                 THRU 3950-REGISTRAR-RECHAZO-EXIT
+049200         END-IF
+049300         GO TO 2000-PROCESO-PRINCIPAL-EXIT.
+049400
+049500     PERFORM 3000-MOSTRAR-TABLA THRU 3000-MOSTRAR-TABLA-EXIT.
+049600
+049700     ADD 1 TO WS-TOTAL-TABLAS.
+049800
+049900     PERFORM 3900-REGISTRAR-AUDITORIA
+050000         THRU 3900-REGISTRAR-AUDITORIA-EXIT.
+050100
+050200     IF MODO-LOTE-ACTIVO
+050300         PERFORM 2150-VERIFICAR-CHECKPOINT
+050400             THRU 2150-VERIFICAR-CHECKPOINT-EXIT.
+050500
+050600 2000-PROCESO-PRINCIPAL-EXIT.
+050700     EXIT.
+050800
+050900******************************************************************
+051000* 2100-OBTENER-NUMERO - EN MODO LOTE LEE EL SIGUIENTE REGISTRO DEL
+051100* ARCHIVO DE NUMEROS. EN MODO INTERACTIVO PREGUNTA POR TERMINAL,
+051200* IGUAL QUE SIEMPRE LO HIZO EL PROGRAMA.
+051300******************************************************************
+051400 2100-OBTENER-NUMERO.
+051500
+051600     IF MODO-LOTE-ACTIVO
+051700         READ ARCH-NUMEROS
+051800             AT END
+051900                 SET FIN-DE-PROGRAMA TO TRUE
+052000                 GO TO 2100-OBTENER-NUMERO-EXIT
+052100         END-READ
+052200         IF FS-NUMEROS NOT = "00" AND FS-NUMEROS NOT = "06"
+052300             DISPLAY "ERROR AL LEER EL ARCHIVO DE NUMEROS. "
+052400                 "ESTADO: " FS-NUMEROS
+052500             STOP RUN
+052600         END-IF
+052700         MOVE ENT-VALOR TO WS-ENTRADA-NUMERO
+052800         ADD 1 TO WS-CONTADOR-REGISTROS
+052900     ELSE
+053000         DISPLAY "Para salir introduce 'salir'"
+053100         DISPLAY "Para multiplicar pulsa INTRO."
+053200         ACCEPT SALIDA
+053300         IF SALIDA = "salir" OR SALIDA = "SALIR"
+053400             SET FIN-DE-PROGRAMA TO TRUE
+053500             GO TO 2100-OBTENER-NUMERO-EXIT
+053600         END-IF
+053700         DISPLAY "INTRODUCE UN NUMERO."
+053800         ACCEPT WS-ENTRADA-NUMERO
+053900     END-IF.
+054000
+054100 2100-OBTENER-NUMERO-EXIT.
+054200     EXIT.
+054300
+054400******************************************************************
+054500* 2150-VERIFICAR-CHECKPOINT - CADA WS-INTERVALO-CHECKPOINT
+054600* REGISTROS LEIDOS DEL ARCHIVO DE NUMEROS, GRABA UN CHECKPOINT
+054700* CON LA POSICION ALCANZADA, PARA PERMITIR UN REINICIO.
+054800******************************************************************
+054900 2150-VERIFICAR-CHECKPOINT.
+055000
+055100     DIVIDE WS-CONTADOR-REGISTROS BY WS-INTERVALO-CHECKPOINT
+055200         GIVING WS-COCIENTE-CHECKPOINT
+055300         REMAINDER WS-RESTO-CHECKPOINT.
+055400
+055500     IF WS-RESTO-CHECKPOINT = ZERO
+055600         PERFORM 5000-GRABAR-CHECKPOINT
+055700             THRU 5000-GRABAR-CHECKPOINT-EXIT.
+055800
+055900 2150-VERIFICAR-CHECKPOINT-EXIT.
+056000     EXIT.
+056100
+056200******************************************************************
+056300* 2200-VALIDAR-NUMERO - VALIDA QUE LA ENTRADA RECIBIDA (DE LOTE O
+056400* DE TERMINAL) SEA UN NUMERO Y NO VENGA EN BLANCO, ANTES DE
+056500* DEJARLA PASAR A CALCULOS.
+056600******************************************************************
+056700 2200-VALIDAR-NUMERO.
+056800
+056900     SET NUMERO-NO-ES-VALIDO TO TRUE.
+057000     MOVE SPACES TO WS-DESCRIPCION-ARTICULO.
+057100
+057200     IF WS-ENTRADA-NUMERO = SPACES
+057300         DISPLAY "ENTRADA EN BLANCO. VUELVA A INTENTAR."
+057400         GO TO 2200-VALIDAR-NUMERO-EXIT.
+057500
+057600     IF WS-ENTRADA-NUMERO(1:1) = "C"
+057700             OR WS-ENTRADA-NUMERO(1:1) = "c"
+057800         PERFORM 2250-RESOLVER-CODIGO-ARTICULO
+057900             THRU 2250-RESOLVER-CODIGO-ARTICULO-EXIT
+058000         GO TO 2200-VALIDAR-NUMERO-EXIT.
+058100
+058200     IF WS-ENTRADA-NUMERO(1:1) = SPACE
+058300         DISPLAY "ENTRADA MAL FORMADA. VUELVA A INTENTAR."
+058400         GO TO 2200-VALIDAR-NUMERO-EXIT.
+058500
+058600     MOVE ZERO TO WS-LONGITUD-ENTRADA.
+058700     INSPECT WS-ENTRADA-NUMERO TALLYING WS-LONGITUD-ENTRADA
+058800         FOR CHARACTERS BEFORE INITIAL SPACE.
+058900
+059000     IF WS-LONGITUD-ENTRADA > 4
+059100         DISPLAY "ENTRADA DEMASIADO LARGA. VUELVA A INTENTAR."
+059200         GO TO 2200-VALIDAR-NUMERO-EXIT.
+059300
+059400     IF WS-LONGITUD-ENTRADA < 5
+059500         COMPUTE WS-POSICION-RESTO = WS-LONGITUD-ENTRADA + 1
+059600         COMPUTE WS-LARGO-RESTO = 5 - WS-LONGITUD-ENTRADA
+059700         IF WS-ENTRADA-NUMERO(WS-POSICION-RESTO:WS-LARGO-RESTO)
+059800                 NOT = SPACES
+059900             DISPLAY "ENTRADA CON ESPACIOS. VUELVA A INTENTAR."
+060000             GO TO 2200-VALIDAR-NUMERO-EXIT
+060100         END-IF.
+060200
+060300     IF WS-ENTRADA-NUMERO(1:WS-LONGITUD-ENTRADA) IS NOT NUMERIC
+060400         DISPLAY "ENTRADA NO NUMERICA. VUELVA A INTENTAR."
+060500         GO TO 2200-VALIDAR-NUMERO-EXIT.
+060600
+060700     MOVE WS-ENTRADA-NUMERO(1:WS-LONGITUD-ENTRADA) TO NUMERO.
+060800     SET NUMERO-ES-VALIDO TO TRUE.
+060900
+061000 2200-VALIDAR-NUMERO-EXIT.
+061100     EXIT.
+061200
+061300******************************************************************
+061400* 2250-RESOLVER-CODIGO-ARTICULO - LA ENTRADA TRAE UN CODIGO DE
+061500* ARTICULO (PREFIJO "C" + 4 POSICIONES DE CODIGO). SE BUSCA EN EL
+061600* MAESTRO Y SE OBTIENEN DE ALLI EL NUMERO Y LA DESCRIPCION.
+061700******************************************************************
+061800 2250-RESOLVER-CODIGO-ARTICULO.
+061900
+062000     IF MAESTRO-NO-DISPONIBLE
+062100         DISPLAY "MAESTRO DE ARTICULOS NO DISPONIBLE."
+062200         GO TO 2250-RESOLVER-CODIGO-ARTICULO-EXIT.
+062300
+062400     MOVE WS-ENTRADA-NUMERO(2:4) TO ART-CODIGO.
+062500
+062600     READ MAESTRO-ARTICULOS
+062700         INVALID KEY
+062800             DISPLAY "CODIGO DE ARTICULO INEXISTENTE. VUELVA A "
+062900                 "INTENTAR."
+063000         NOT INVALID KEY
+063100             MOVE ART-CANTIDAD-BASE   TO NUMERO
+063200             MOVE ART-DESCRIPCION     TO WS-DESCRIPCION-ARTICULO
+063300             SET NUMERO-ES-VALIDO     TO TRUE
+063400     END-READ.
+063500
+063600 2250-RESOLVER-CODIGO-ARTICULO-EXIT.
+063700     EXIT.
+063800
+063900******************************************************************
+064000* 3000-MOSTRAR-TABLA - MUESTRA LA TABLA DE MULTIPLICAR DEL NUMERO
+064100* OBTENIDO, DESDE WS-RANGO-BAJO HASTA WS-RANGO-ALTO.
+064200******************************************************************
+064300 3000-MOSTRAR-TABLA.
+064400
+064500     DISPLAY "LA TABLA DEL " NUMERO ":".
+064600
+064700     IF WS-LINEAS-EN-PAGINA + WS-RANGO-ALTO - WS-RANGO-BAJO + 3
+064800             > WS-MAX-LINEAS-PAGINA
+064900         PERFORM 3050-ENCABEZADO-REPORTE
+065000             THRU 3050-ENCABEZADO-REPORTE-EXIT.
+065100
+065200     MOVE NUMERO TO LT-NUMERO.
+065300     MOVE WS-DESCRIPCION-ARTICULO TO LT-DESCRIPCION.
+065400     WRITE LINEA-REPORTE FROM LIN-TABLA-ENCABEZADO.
+065500     WRITE LINEA-REPORTE FROM LIN-BLANCO.
+065600     ADD 2 TO WS-LINEAS-EN-PAGINA.
+065700
+065800     COMPUTE MULTIPLICADOR = WS-RANGO-BAJO - 1.
+065900
+066000     PERFORM 4000-CALCULOS THRU 4000-CALCULOS-EXIT
+066100         UNTIL MULTIPLICADOR NOT < WS-RANGO-ALTO.
+066200
+066300 3000-MOSTRAR-TABLA-EXIT.
+066400     EXIT.
+066500
+066600******************************************************************
+066700* 3050-ENCABEZADO-REPORTE - ESCRIBE EL ENCABEZADO DE UNA NUEVA
+066800* PAGINA DEL REPORTE.
+066900******************************************************************
+067000 3050-ENCABEZADO-REPORTE.
+067100
+067200     ADD 1 TO WS-NUMERO-PAGINA.
+067300     MOVE WS-FC-DIA  TO LE1-DIA.
+067400     MOVE WS-FC-MES  TO LE1-MES.
+067500     MOVE WS-FC-ANIO TO LE1-ANIO.
+067600     MOVE WS-NUMERO-PAGINA TO LE1-PAGINA.
+067700
+067800     IF WS-NUMERO-PAGINA > 1 OR CORRIDA-ES-REINICIO
+067900         WRITE LINEA-REPORTE FROM LIN-BLANCO
+068000             AFTER ADVANCING PAGE
+068100     ELSE
+068200         WRITE LINEA-REPORTE FROM LIN-BLANCO.
+068300
+068400     WRITE LINEA-REPORTE FROM LIN-ENCABEZADO-1.
+068500     WRITE LINEA-REPORTE FROM LIN-BLANCO.
+068600     MOVE ZERO TO WS-LINEAS-EN-PAGINA.
+068700
+068800 3050-ENCABEZADO-REPORTE-EXIT.
+068900     EXIT.
+069000
+069100******************************************************************
+069200* 3900-REGISTRAR-AUDITORIA - GRABA UN RENGLON DE AUDITORIA POR
+069300* CADA TABLA: FECHA, HORA, OPERADOR, NUMERO Y EL RESULTADO
+069400* FINAL DE LA TABLA (EL ULTIMO RENGLON CALCULADO).
+069500******************************************************************
+069600 3900-REGISTRAR-AUDITORIA.
+069700
+069800     ACCEPT WS-HORA-CORRIDA FROM TIME.
+069900
+070000     MOVE WS-FECHA-CORRIDA  TO AUD-FECHA.
+070100     MOVE WS-HORA-CORRIDA   TO AUD-HORA.
+070200     MOVE WS-OPERADOR       TO AUD-OPERADOR.
+070300     SET AUD-PROCESADO      TO TRUE.
+070400     MOVE NUMERO            TO AUD-NUMERO.
+070500     MOVE RESULTADO         TO AUD-RESULTADO.
+070600     MOVE SPACES            TO AUD-ENTRADA.
+070700
+070800     WRITE AUD-REG.
+070900
+071000 3900-REGISTRAR-AUDITORIA-EXIT.
+071100     EXIT.
+071200
+071300******************************************************************
+071400* 3950-REGISTRAR-RECHAZO - EN MODO LOTE, GRABA EN LA AUDITORIA UN
+071500* RENGLON POR CADA ENTRADA RECHAZADA (EN BLANCO, NO NUMERICA, CON
+071600* ESPACIOS, DEMASIADO LARGA O CODIGO DE ARTICULO INEXISTENTE),
+071700* PARA QUE QUEDE RASTRO DE LA CORRIDA SIN ATENDER.
+071800******************************************************************
+071900 3950-REGISTRAR-RECHAZO.
+072000
+072100     ACCEPT WS-HORA-CORRIDA FROM TIME.
+072200
+072300     MOVE WS-FECHA-CORRIDA  TO AUD-FECHA.
+072400     MOVE WS-HORA-CORRIDA   TO AUD-HORA.
+072500     MOVE WS-OPERADOR       TO AUD-OPERADOR.
+072600     SET AUD-RECHAZADO      TO TRUE.
+072700     MOVE ZERO              TO AUD-NUMERO.
+072800     MOVE ZERO              TO AUD-RESULTADO.
+072900     MOVE WS-ENTRADA-NUMERO TO AUD-ENTRADA.
+073000
+073100     WRITE AUD-REG.
+073200
+073300 3950-REGISTRAR-RECHAZO-EXIT.
+073400     EXIT.
+073500
+073600******************************************************************
+073700* 4000-CALCULOS - CALCULA UN RENGLON DE LA TABLA Y LO MUESTRA.
+073800******************************************************************
+073900 4000-CALCULOS.
+074000
+074100     ADD 1 TO MULTIPLICADOR.
+074200*    NUMERO Y MULTIPLICADOR TOPEAN EN 9(04), ASI QUE ESTE PRODUCTO
+074300*    NUNCA EXCEDE RESULTADO PIC 9(08). EL ON SIZE ERROR QUEDA COMO
+074400*    RESGUARDO PARA SI ALGUNA VEZ SE AMPLIAN ESOS LIMITES.
+074500     COMPUTE RESULTADO = NUMERO * MULTIPLICADOR
+074600         ON SIZE ERROR
+074700             SET HUBO-DESBORDE TO TRUE
+074800         NOT ON SIZE ERROR
+074900             SET NO-HUBO-DESBORDE TO TRUE
+075000     END-COMPUTE.
+075100
+075200     IF HUBO-DESBORDE
+075300         DISPLAY "DESBORDE: " NUMERO " * " MULTIPLICADOR
+075400             " EXCEDE LA CAPACIDAD DE RESULTADO, RENGLON OMITIDO"
+075500         GO TO 4000-CALCULOS-EXIT.
+075600
+075700     DISPLAY NUMERO " * " MULTIPLICADOR " = " RESULTADO.
+075800
+075900     ADD RESULTADO TO WS-TOTAL-RESULTADO.
+076000
+076100     MOVE NUMERO        TO EXT-NUMERO.
+076200     MOVE MULTIPLICADOR TO EXT-MULTIPLICADOR.
+076300     MOVE RESULTADO     TO EXT-RESULTADO.
+076400     WRITE EXT-REG.
+076500
+076600     MOVE NUMERO        TO LD-NUMERO.
+076700     MOVE MULTIPLICADOR TO LD-MULTIPLICADOR.
+076800     MOVE RESULTADO     TO LD-RESULTADO.
+076900     WRITE LINEA-REPORTE FROM LIN-DETALLE-TABLA.
+077000     ADD 1 TO WS-LINEAS-EN-PAGINA.
+077100
+077200 4000-CALCULOS-EXIT.
+077300     EXIT.
+077400
+077500******************************************************************
+077600* 5000-GRABAR-CHECKPOINT - GRABA LA CANTIDAD DE REGISTROS DEL
+077700* ARCHIVO DE NUMEROS PROCESADOS HASTA EL MOMENTO, DEJANDO EL
+077800* ARCHIVO DE CHECKPOINT CON UN UNICO REGISTRO VIGENTE.
+077900******************************************************************
+078000 5000-GRABAR-CHECKPOINT.
+078100
+078200     MOVE WS-CONTADOR-REGISTROS TO CHECK-REG-CONTADOR.
+078300     MOVE WS-TOTAL-TABLAS       TO CHECK-REG-TOTAL-TABLAS.
+078400     MOVE WS-TOTAL-RESULTADO    TO CHECK-REG-TOTAL-RESULTADO.
+078500     OPEN OUTPUT ARCH-CHECKPOINT.
+078600     IF FS-CHECKPOINT NOT = "00"
+078700         DISPLAY "ERROR AL ABRIR EL CHECKPOINT. ESTADO: "
+078800             FS-CHECKPOINT
+078900         STOP RUN.
+079000
+079100     WRITE CHECK-REG.
+079200     IF FS-CHECKPOINT NOT = "00"
+079300         DISPLAY "ERROR AL GRABAR EL CHECKPOINT. ESTADO: "
+079400             FS-CHECKPOINT
+079500         STOP RUN.
+079600
+079700     CLOSE ARCH-CHECKPOINT.
+079800
+079900 5000-GRABAR-CHECKPOINT-EXIT.
+080000     EXIT.
+080100
+080200******************************************************************
+080300* 8000-FINALIZAR - CIERRA ARCHIVOS ABIERTOS POR LA CORRIDA. SI LA
+080400* CORRIDA POR LOTE LLEGO AL FINAL DEL ARCHIVO DE NUMEROS, LIMPIA
+080500* EL CHECKPOINT PARA QUE LA PROXIMA CORRIDA ARRANQUE DE CERO.
+080600******************************************************************
+080700 8000-FINALIZAR.
+080800
+080900     PERFORM 8010-IMPRIMIR-TOTALES
+081000         THRU 8010-IMPRIMIR-TOTALES-EXIT.
+081100
+081200     CLOSE ARCH-NUMEROS.
+081300     CLOSE REPORTE.
+081400     CLOSE ARCH-AUDITORIA.
+081500     CLOSE ARCH-EXTENSION.
+081600
+081700     IF MAESTRO-DISPONIBLE
+081800         CLOSE MAESTRO-ARTICULOS.
+081900
+082000     IF MODO-LOTE-ACTIVO
+082100         PERFORM 8020-LIMPIAR-CHECKPOINT
+082200             THRU 8020-LIMPIAR-CHECKPOINT-EXIT.
+082300
+082400 8000-FINALIZAR-EXIT.
+082500     EXIT.
+082600
+082700******************************************************************
+082800* 8010-IMPRIMIR-TOTALES - GRABA EN EL REPORTE Y MUESTRA POR
+082900* PANTALLA EL TOTAL DE NUMEROS PROCESADOS Y LA SUMA DE TODOS LOS
+083000* RESULTADOS DE LA CORRIDA, PARA EL CUADRE DEL LOTE.
+083100******************************************************************
+083200 8010-IMPRIMIR-TOTALES.
+083300
+083400     MOVE WS-TOTAL-TABLAS    TO LTOT-TABLAS.
+083500     MOVE WS-TOTAL-RESULTADO TO LTOT-RESULTADO.
+083600
+083700     WRITE LINEA-REPORTE FROM LIN-BLANCO.
+083800     WRITE LINEA-REPORTE FROM LIN-TOTAL-TABLAS.
+083900     WRITE LINEA-REPORTE FROM LIN-TOTAL-RESULTADO.
+084000
+084100     DISPLAY "TOTAL DE NUMEROS PROCESADOS: " WS-TOTAL-TABLAS.
+084200     DISPLAY "SUMA TOTAL DE RESULTADOS...: " WS-TOTAL-RESULTADO.
+084300
+084400 8010-IMPRIMIR-TOTALES-EXIT.
+084500     EXIT.
+084600
+084700******************************************************************
+084800* 8020-LIMPIAR-CHECKPOINT - LA CORRIDA POR LOTE TERMINO SIN
+084900* INTERRUPCIONES, ASI QUE EL CHECKPOINT VIGENTE QUEDA OBSOLETO.
+085000* SE DEJA EN CERO PARA QUE UNA PROXIMA CORRIDA COMPLETA NO
+085100* SALTEE REGISTROS QUE TODAVIA NO PROCESO.
+085200******************************************************************
+085300 8020-LIMPIAR-CHECKPOINT.
+085400
+085500     MOVE ZERO TO CHECK-REG-CONTADOR.
+085600     MOVE ZERO TO CHECK-REG-TOTAL-TABLAS.
+085700     MOVE ZERO TO CHECK-REG-TOTAL-RESULTADO.
+085800     OPEN OUTPUT ARCH-CHECKPOINT.
+085900     IF FS-CHECKPOINT NOT = "00"
+086000         DISPLAY "ERROR AL ABRIR EL CHECKPOINT. ESTADO: "
+086100             FS-CHECKPOINT
+086200         STOP RUN.
+086300
+086400     WRITE CHECK-REG.
+086500     IF FS-CHECKPOINT NOT = "00"
+086600         DISPLAY "ERROR AL GRABAR EL CHECKPOINT. ESTADO: "
+086700             FS-CHECKPOINT
+086800         STOP RUN.
+086900
+087000     CLOSE ARCH-CHECKPOINT.
+087100
+087200 8020-LIMPIAR-CHECKPOINT-EXIT.
+087300     EXIT.
+087400
+087500 END PROGRAM MULTIPLICACION.
